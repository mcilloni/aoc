@@ -0,0 +1,64 @@
+//AOC02    JOB (ACCTNO),'REACTOR SAFETY CHK',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* AOC02 - DAILY REACTOR LEVEL-REPORT SAFETY CHECK               *
+//*                                                                *
+//* AOC02 IS A NATIVE (GNUCOBOL-COMPILED) USS EXECUTABLE THAT READS*
+//* ITS FILENAME/-RESTART ARGUMENTS FROM A REAL ARGV, NOT FROM A   *
+//* LINKAGE SECTION PARM ITEM, SO IT IS RUN HERE VIA BPXBATCH IN   *
+//* 'PGM' MODE: BPXBATCH SPLITS ITS PARM STRING ON BLANKS AND      *
+//* EXECS THE NAMED PATH WITH THE REMAINING WORDS AS ARGV, WHICH   *
+//* IS WHAT NUMBER-OF-CALL-PARAMETERS/ARGUMENT-VALUE ACTUALLY SEE. *
+//*                                                                *
+//* CONDITIONS THE DOWNSTREAM PAGING STEPS ON THE PROGRAM'S        *
+//* SEVERITY-CODED RETURN-CODE:                                    *
+//*                                                                *
+//*   RC=0   ALL REPORTS SAFE - NO FURTHER ACTION                  *
+//*   RC=4   SOME REPORTS WERE ONLY CERTIFIED SAFE BECAUSE THE      *
+//*          PROBLEM DAMPENER HAD TO DROP ONE OR TWO READINGS -     *
+//*          NOTIFY DAY-SHIFT FOR A SENSOR CHECK, NO PAGE-OUT       *
+//*   RC=8   UNSAFE REPORTS REMAIN EVEN AFTER DAMPENING - PAGE      *
+//*          THE ON-CALL REACTOR ENGINEER                          *
+//*   RC=16  NOT ONE INPUT FILE COULD BE OPENED (BAD MANIFEST, OR   *
+//*          EVERY NAMED FILE REJECTED) - NOTHING WAS ACTUALLY      *
+//*          CHECKED - PAGE THE ON-CALL OPERATOR AS A JOB FAILURE   *
+//*                                                                *
+//* TO RESUME A LARGE DAILY FILE FROM ITS LAST CHECKPOINT AFTER     *
+//* AN ABEND, RESUBMIT WITH '-RESTART' PREFIXED TO THE PARM LIST.   *
+//*--------------------------------------------------------------*
+//*
+//CHKSAFE  EXEC PGM=BPXBATCH,
+//             PARM='PGM /usr/local/aoc/bin/AOC02 /DATA/REACTOR/DAILY/UNIT01.RPT'
+//STDOUT   DD  SYSOUT=*
+//STDERR   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//*
+//* NOTIFY DAY-SHIFT: RUNS ONLY WHEN RC IS 4 (DAMPENER-RESCUED
+//* REPORTS PRESENT BUT NO OUTRIGHT UNSAFE REPORTS)
+//*
+//NOTIFY04 EXEC PGM=IKJEFT01,COND=((4,LT,CHKSAFE),(8,GE,CHKSAFE))
+//SYSTSPRT DD  SYSOUT=*
+//SYSTSIN  DD  *
+  SEND 'AOC02: DAMPENER-RESCUED REPORTS ON UNIT01 - CHECK SENSORS' -
+       USER(DAYSHIFT)
+/*
+//*
+//* PAGE ON-CALL: RUNS ONLY WHEN RC IS 8 (UNSAFE REPORTS REMAIN)
+//*
+//PAGE08   EXEC PGM=IKJEFT01,COND=((8,LT,CHKSAFE),(16,GE,CHKSAFE))
+//SYSTSPRT DD  SYSOUT=*
+//SYSTSIN  DD  *
+  SEND 'AOC02: UNSAFE REPORTS ON UNIT01 - REACTOR ENGINEER PAGE-OUT' -
+       USER(ONCALL)
+/*
+//*
+//* PAGE ON-CALL: RUNS ONLY WHEN RC IS 16 (NO INPUT FILE OPENED -
+//* THE RUN CHECKED NOTHING, WHICH IS A JOB FAILURE, NOT A CLEAN RUN)
+//*
+//PAGE16   EXEC PGM=IKJEFT01,COND=(16,LT,CHKSAFE)
+//SYSTSPRT DD  SYSOUT=*
+//SYSTSIN  DD  *
+  SEND 'AOC02: UNIT01 SAFETY CHECK DID NOT RUN - NO FILE OPENED' -
+       USER(ONCALL)
+/*
+//
