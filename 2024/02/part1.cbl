@@ -1,20 +1,33 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. AOC02.
+*> 2026-08-08 configurable tolerance band via leading TOL control record
+*> 2026-08-09 widened FILE-LINE/PENDING-LINE to match main.cbl's
+*>            report-line limit, so an over-80-column line is read whole
+*>            instead of being split by LINE SEQUENTIAL into bogus reports
+*> 2026-08-09 added FILE STATUS to IFILE and routed both reads through
+*>            READ-GENUINE-LINE so a line still over the 3200-byte limit
+*>            is warned about and its overflow fragments discarded instead
+*>            of being read back as extra, fabricated report lines
 
 ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT IFILE 
-                   ASSIGN TO FILENAME 
-                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT IFILE
+                   ASSIGN TO DYNAMIC FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS IFILE-STATUS.
 
 DATA DIVISION.
        FILE SECTION.
            FD IFILE.
-           01 FILE-LINE PICTURE IS X(80).
+           01 FILE-LINE PICTURE IS X(3200).
                    88 EOF VALUE HIGH-VALUES.
 
 WORKING-STORAGE SECTION.
+       01 IFILE-STATUS PICTURE IS X(02).
+       01 IFILE-CONTINUATION-SWITCH PICTURE IS X(01) VALUE 'N'.
+           88 IFILE-CONTINUATION-ACTIVE VALUE 'Y'.
+           88 IFILE-CONTINUATION-INACTIVE VALUE 'N'.
        01 FILENAME PICTURE IS X(80).
        01 VAL PICTURE IS 9(5).
        01 PREV PICTURE IS 9(5).
@@ -25,27 +38,69 @@ WORKING-STORAGE SECTION.
        01 SAFE PICTURE IS 9(5).
        01 NSAFE PICTURE IS 9(5) VALUE IS ZERO.
 
+       *> tolerance band for the DISTANCE check, read from an optional TOL
+       *> control record on the first line of the IFILE; defaults reproduce
+       *> the original hardcoded 0/3 limits when no control record is present
+       01 MIN-STEP PICTURE IS 9(5).
+       01 MAX-STEP PICTURE IS 9(5).
+
+       01 PENDING-LINE PICTURE IS X(3200).
+       01 PENDING-SWITCH PICTURE IS X(01) VALUE 'N'.
+           88 PENDING-ACTIVE VALUE 'Y'.
+           88 PENDING-INACTIVE VALUE 'N'.
+
 PROCEDURE DIVISION.
        IF NUMBER-OF-CALL-PARAMETERS NOT EQUAL TO 1 THEN
            DISPLAY "usage: 02 FILENAME" UPON STDERR
-           MOVE 2 TO RETURN-CODE 
+           MOVE 2 TO RETURN-CODE
            STOP RUN
        END-IF
-   
+
        ACCEPT FILENAME FROM COMMAND-LINE
        OPEN INPUT IFILE
 
+       MOVE 1 TO MIN-STEP
+       MOVE 3 TO MAX-STEP
+       SET PENDING-INACTIVE TO TRUE
+
+       PERFORM READ-GENUINE-LINE THRU READ-GENUINE-LINE-EXIT
+       IF NOT EOF THEN
+              IF FILE-LINE(1:4) IS EQUAL TO 'TOL ' THEN
+                  MOVE FILE-LINE(5:5) TO MIN-STEP
+                  MOVE FILE-LINE(11:5) TO MAX-STEP
+
+                  *> a transposed or zero-width band would make DISTANCE
+                  *> fail the MIN/MAX test for every reading, flagging
+                  *> every multi-reading report unsafe with no
+                  *> diagnostic anywhere; rejected and logged to STDERR,
+                  *> falling back to the 1/3 defaults
+                  IF MIN-STEP IS EQUAL TO ZERO OR MAX-STEP IS EQUAL TO ZERO
+                          OR MIN-STEP IS GREATER THAN MAX-STEP THEN
+                      DISPLAY 'AOC02: invalid TOL band ' MIN-STEP '/' MAX-STEP ' for ' FILENAME ', defaulting to 1/3' UPON STDERR
+                      MOVE 1 TO MIN-STEP
+                      MOVE 3 TO MAX-STEP
+                  END-IF
+              ELSE
+                  MOVE FILE-LINE TO PENDING-LINE
+                  SET PENDING-ACTIVE TO TRUE
+              END-IF
+       END-IF
+
        PERFORM UNTIL EOF
             MOVE 1 TO N
             MOVE 1 TO SAFE
 
-            READ IFILE
-              AT END
-                   SET EOF TO TRUE
-              NOT AT END
+            IF PENDING-ACTIVE THEN
+                MOVE PENDING-LINE TO FILE-LINE
+                SET PENDING-INACTIVE TO TRUE
+            ELSE
+                PERFORM READ-GENUINE-LINE THRU READ-GENUINE-LINE-EXIT
+            END-IF
+
+            IF NOT EOF THEN
                    PERFORM UNTIL FILE-LINE IS EQUAL TO SPACES OR SAFE IS EQUAL TO 0
                            *> adorable COBOL magic: replace the first space with '@'
-                           INSPECT FILE-LINE REPLACING FIRST SPACE BY '@' 
+                           INSPECT FILE-LINE REPLACING FIRST SPACE BY '@'
 
                            *> now read the current number and put the rest of the line back
                            UNSTRING FILE-LINE DELIMITED BY '@' INTO VAL FILE-LINE
@@ -54,8 +109,8 @@ PROCEDURE DIVISION.
                            IF N IS GREATER THAN 1 THEN
                               COMPUTE DISTANCE = FUNCTION ABS(VAL - PREV)
 
-                              *> first test: if distance is zero or greater than 3, the sequence is not safe
-                              IF DISTANCE IS EQUAL TO ZERO OR DISTANCE IS GREATER THAN 3 THEN
+                              *> first test: if distance is at or below the minimum, or above the maximum, the sequence is not safe
+                              IF DISTANCE IS LESS THAN MIN-STEP OR DISTANCE IS GREATER THAN MAX-STEP THEN
                                  MOVE 0 TO SAFE
                               END-IF
 
@@ -81,10 +136,43 @@ PROCEDURE DIVISION.
                    END-PERFORM
 
                    ADD SAFE TO NSAFE
-            END-READ
+            END-IF
        END-PERFORM
 
        DISPLAY 'Safe sequences: ' NSAFE
 
        CLOSE IFILE.
+
+*> a physical line longer than FILE-LINE (3200 bytes) comes back from
+*> LINE SEQUENTIAL as a truncated record (status 06) followed by one or
+*> more further reads carrying the leftover; this program has no
+*> exception file to log the reject to (unlike main.cbl), so it warns
+*> to STDERR once per over-length line and discards every continuation
+*> fragment instead of handing them to the main loop as fabricated
+*> extra report lines.
+READ-GENUINE-LINE.
+       SET IFILE-CONTINUATION-INACTIVE TO TRUE
+       PERFORM UNTIL EOF
+           READ IFILE
+             AT END
+                 SET EOF TO TRUE
+             NOT AT END
+                 IF IFILE-STATUS IS EQUAL TO '06' THEN
+                     IF IFILE-CONTINUATION-INACTIVE THEN
+                         DISPLAY 'LINE TOO LONG - TRUNCATED: ' FILENAME
+                             UPON STDERR
+                         SET IFILE-CONTINUATION-ACTIVE TO TRUE
+                     END-IF
+                 ELSE
+                     IF IFILE-CONTINUATION-ACTIVE THEN
+                         SET IFILE-CONTINUATION-INACTIVE TO TRUE
+                     ELSE
+                         EXIT PERFORM
+                     END-IF
+                 END-IF
+           END-READ
+       END-PERFORM.
+READ-GENUINE-LINE-EXIT.
+       EXIT.
+
 EXIT PROGRAM.
