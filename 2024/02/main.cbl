@@ -1,21 +1,162 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. AOC02.
+*> 2026-08-08 exception-detail report for unsafe sequences (EXCEPTION-FILE)
+*> 2026-08-08 multi-file / manifest batch mode (FILE-LIST, MANIFEST-FILE)
+*> 2026-08-08 configurable tolerance band via leading TOL control record
+*> 2026-08-08 configurable Problem Dampener level count (0/1/2 removed levels)
+*> 2026-08-08 widened FILE-LINE/VAL-LIST limits, reject-and-log on overflow
+*> 2026-08-08 Problem Dampener audit trail (DAMPENER-AUDIT-FILE)
+*> 2026-08-08 single pass now reports both the strict and dampened counts
+*> 2026-08-08 historical trend file keyed by run date (TREND-FILE)
+*> 2026-08-09 restart/checkpoint support (RESTART-FILE, -RESTART flag)
+*> 2026-08-09 severity-coded RETURN-CODE (0/4/8) for scheduler alerting
+*> 2026-08-09 widened EXL-SOURCE/DAL-SOURCE/EXL-VALUES, added the
+*>            FAIL-POS/VAL pair to the exception record, reset the
+*>            full SKIPPED-* audit state per line, bounded FILE-LIST,
+*>            safe OPEN EXTEND fallback, dropped dead EXIT PROGRAM
+*> 2026-08-09 INITIALIZE instead of MOVE SPACES on the exception/audit
+*>            records, widened DUMP-PTR, FILE STATUS + skip-and-continue
+*>            on a failed IFILE open, corrected the MIN-STEP boundary
+*>            test and its default, bounded DAMPEN-LEVELS from TOL
+*> 2026-08-09 exception/audit record literal fields carry their own
+*>            data names instead of FILLER, and are set explicitly in
+*>            the write paragraphs alongside the record's VALUE clauses
+*> 2026-08-09 an over-length physical line read back from IFILE in more
+*>            than one piece is now rejected and logged as a single bad
+*>            report instead of being counted as several fabricated ones
+*> 2026-08-09 manifest open failures are logged and skipped instead of
+*>            aborting the run; a file that never opened no longer gets
+*>            a trend record
 
 ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT IFILE 
-                   ASSIGN TO FILENAME 
-                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT IFILE
+                   ASSIGN TO DYNAMIC FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS IFILE-STATUS.
+
+               SELECT EXCEPTION-FILE
+                   ASSIGN TO DYNAMIC EXCEPTION-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS EXCEPTION-STATUS.
+
+               SELECT MANIFEST-FILE
+                   ASSIGN TO DYNAMIC MANIFEST-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS MANIFEST-STATUS.
+
+               SELECT DAMPENER-AUDIT-FILE
+                   ASSIGN TO DYNAMIC AUDIT-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS AUDIT-STATUS.
+
+               SELECT TREND-FILE
+                   ASSIGN TO DYNAMIC TREND-FILENAME
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS TR-KEY
+                   FILE STATUS IS TREND-STATUS.
+
+               SELECT RESTART-FILE
+                   ASSIGN TO DYNAMIC RESTART-FILENAME
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS RF-KEY
+                   FILE STATUS IS RESTART-STATUS.
 
 DATA DIVISION.
        FILE SECTION.
            FD IFILE.
-           01 FILE-LINE PICTURE IS X(80).
+           01 FILE-LINE PICTURE IS X(3200).
                    88 EOF VALUE HIGH-VALUES.
 
+           FD EXCEPTION-FILE.
+           01 EXCEPTION-LINE.
+               05 EXL-LABEL PICTURE IS X(11) VALUE 'UNSAFE LINE'.
+               05 EXL-LIT-FILE PICTURE IS X(6) VALUE ' FILE:'.
+               05 EXL-SOURCE PICTURE IS X(80).
+               05 EXL-LIT-LINE PICTURE IS X(7) VALUE '  LINE:'.
+               05 EXL-LINE-NO PICTURE IS Z(6)9.
+               05 EXL-LIT-REASON PICTURE IS X(9) VALUE '  REASON:'.
+               05 EXL-REASON PICTURE IS X(20).
+               05 EXL-LIT-POS1 PICTURE IS X(6) VALUE ' POS1:'.
+               05 EXL-POS-1 PICTURE IS Z(4)9.
+               05 EXL-LIT-VAL1 PICTURE IS X(6) VALUE ' VAL1:'.
+               05 EXL-VAL-1 PICTURE IS Z(4)9.
+               05 EXL-LIT-POS2 PICTURE IS X(6) VALUE ' POS2:'.
+               05 EXL-POS-2 PICTURE IS Z(4)9.
+               05 EXL-LIT-VAL2 PICTURE IS X(6) VALUE ' VAL2:'.
+               05 EXL-VAL-2 PICTURE IS Z(4)9.
+               05 EXL-LIT-VALUES PICTURE IS X(8) VALUE ' VALUES:'.
+               *> sized for MAX-READINGS (500) 5-digit values plus a
+               *> separator space apiece - keep in step with MAX-READINGS
+               05 EXL-VALUES PICTURE IS X(3000).
+
+           FD MANIFEST-FILE.
+           01 MANIFEST-LINE PICTURE IS X(80).
+                   88 MANIFEST-EOF VALUE HIGH-VALUES.
+
+           FD DAMPENER-AUDIT-FILE.
+           01 DAMPENER-AUDIT-LINE.
+               05 DAL-LABEL PICTURE IS X(11) VALUE 'DAMPENED OK'.
+               05 DAL-LIT-FILE PICTURE IS X(6) VALUE ' FILE:'.
+               05 DAL-SOURCE PICTURE IS X(80).
+               05 DAL-LIT-LINE PICTURE IS X(7) VALUE '  LINE:'.
+               05 DAL-LINE-NO PICTURE IS Z(6)9.
+               05 DAL-LIT-DROPPED PICTURE IS X(9) VALUE ' DROPPED:'.
+               05 DAL-DROPPED PICTURE IS 9(1).
+               05 DAL-LIT-POS1 PICTURE IS X(6) VALUE ' POS1:'.
+               05 DAL-POS-1 PICTURE IS Z(4)9.
+               05 DAL-LIT-VAL1 PICTURE IS X(6) VALUE ' VAL1:'.
+               05 DAL-VAL-1 PICTURE IS Z(4)9.
+               05 DAL-LIT-POS2 PICTURE IS X(6) VALUE ' POS2:'.
+               05 DAL-POS-2 PICTURE IS Z(4)9.
+               05 DAL-LIT-VAL2 PICTURE IS X(6) VALUE ' VAL2:'.
+               05 DAL-VAL-2 PICTURE IS Z(4)9.
+
+           FD TREND-FILE.
+           01 TREND-RECORD.
+               05 TR-KEY.
+                   10 TR-DATE PICTURE IS 9(8).
+                   10 TR-FILENAME PICTURE IS X(80).
+               05 TR-TOTAL-REPORTS PICTURE IS 9(7).
+               05 TR-NSAFE-STRICT PICTURE IS 9(7).
+               05 TR-NSAFE-DAMPENED PICTURE IS 9(7).
+
+           FD RESTART-FILE.
+           01 RESTART-RECORD.
+               05 RF-KEY PICTURE IS X(80).
+               05 RF-LINE-NUMBER PICTURE IS 9(7).
+               05 RF-TOTAL-REPORTS PICTURE IS 9(7).
+               05 RF-FILE-NSAFE PICTURE IS 9(5).
+               05 RF-FILE-NSAFE-STRICT PICTURE IS 9(5).
+
 WORKING-STORAGE SECTION.
        01 FILENAME PICTURE IS X(80).
+       01 IFILE-STATUS PICTURE IS X(02).
+       01 EXCEPTION-FILENAME PICTURE IS X(80) VALUE 'AOC02.EXCPT'.
+       01 EXCEPTION-STATUS PICTURE IS X(02).
+       01 MANIFEST-FILENAME PICTURE IS X(80).
+       01 MANIFEST-STATUS PICTURE IS X(02).
+       01 AUDIT-FILENAME PICTURE IS X(80) VALUE 'AOC02.DAMPAUD'.
+       01 AUDIT-STATUS PICTURE IS X(02).
+       01 TREND-FILENAME PICTURE IS X(80) VALUE 'AOC02.TREND'.
+       01 TREND-STATUS PICTURE IS X(02).
+       01 RESTART-FILENAME PICTURE IS X(80) VALUE 'AOC02.RESTART'.
+       01 RESTART-STATUS PICTURE IS X(02).
+       *> how many input lines CHECK-ONE-LINE processes between checkpoint
+       *> writes, so an abend mid-file loses at most this many reports
+       01 CHECKPOINT-INTERVAL PICTURE IS 9(5) VALUE 1000.
+       01 CHECKPOINT-REMAINDER PICTURE IS 9(5).
+       01 SKIP-LINE-NUMBER PICTURE IS 9(7) VALUE ZERO.
+       01 RESTART-SWITCH PICTURE IS X(01) VALUE 'N'.
+           88 RESTART-REQUESTED VALUE 'Y'.
+           88 RESTART-NOT-REQUESTED VALUE 'N'.
+       01 ARG-START PICTURE IS 9(5) VALUE 1.
+       01 RUN-DATE PICTURE IS 9(8).
+       01 TOTAL-REPORTS PICTURE IS 9(7) VALUE ZERO.
+       01 GRAND-TOTAL-REPORTS PICTURE IS 9(7) VALUE ZERO.
        01 VAL PICTURE IS 9(5).
        01 PREV PICTURE IS 9(5).
        01 GOING-DOWN PICTURE IS 9(5).
@@ -26,130 +167,810 @@ WORKING-STORAGE SECTION.
        01 COUNTER PICTURE IS 9(5).
        01 VAL-COUNT PICTURE IS 9(5).
        01 SAFE PICTURE IS 9(5).
-       01 NSAFE PICTURE IS 9(5) VALUE IS ZERO.
+       01 FILE-NSAFE PICTURE IS 9(5) VALUE IS ZERO.
+       01 GRAND-NSAFE PICTURE IS 9(7) VALUE IS ZERO.
+       *> strict (part-1-equivalent) count, gathered in the same pass that
+       *> builds the dampened count - one read of the IFILE for both totals
+       01 FILE-NSAFE-STRICT PICTURE IS 9(5) VALUE IS ZERO.
+       01 GRAND-NSAFE-STRICT PICTURE IS 9(7) VALUE IS ZERO.
+       *> raised from the original 100-reading cap to accommodate the newer,
+       *> more frequently sampling sensor rigs; MAX-READINGS must stay in
+       *> step with both this OCCURS count and the width of FILE-LINE
+       01 MAX-READINGS PICTURE IS 9(5) VALUE 500.
        01 VAL-LIST.
-           05 VAL-ELEM PICTURE IS 9(5) OCCURS 100 TIMES.
+           05 VAL-ELEM PICTURE IS 9(5) OCCURS 500 TIMES.
+
+       01 LINE-NUMBER PICTURE IS 9(7) VALUE ZERO.
+       01 FAIL-REASON PICTURE IS X(19) VALUE SPACES.
+       01 FAIL-POS-1 PICTURE IS 9(5).
+       01 FAIL-POS-2 PICTURE IS 9(5).
+       01 FAIL-VAL-1 PICTURE IS 9(5).
+       01 FAIL-VAL-2 PICTURE IS 9(5).
+       01 DUMP-PTR PICTURE IS 9(4).
+       01 DUMP-NUM PICTURE IS Z(4)9.
+
+       01 ARG-COUNT PICTURE IS 9(5).
+       01 ARG-INDEX PICTURE IS 9(5).
+       01 ARG-TEXT PICTURE IS X(80).
+       01 FILE-LIST.
+           05 FL-ENTRY PICTURE IS X(80) OCCURS 50 TIMES.
+       01 FL-MAX PICTURE IS 9(5) VALUE 50.
+       01 FL-COUNT PICTURE IS 9(5) VALUE ZERO.
+       01 FL-INDEX PICTURE IS 9(5).
+
+       *> tolerance band for the DISTANCE check, read from an optional TOL
+       *> control record on the first line of each IFILE; defaults reproduce
+       *> the original hardcoded 0/3 limits when no control record is present
+       01 MIN-STEP PICTURE IS 9(5).
+       01 MAX-STEP PICTURE IS 9(5).
+
+       *> how many bad levels the Problem Dampener pass is allowed to drop
+       *> before giving up on a report; also set from the TOL control record
+       01 DAMPEN-LEVELS PICTURE IS 9(2) VALUE 1.
+       01 DL-TEXT PICTURE IS X(02).
+       01 SKIP-A PICTURE IS 9(5).
+       01 SKIP-B PICTURE IS 9(5).
+       01 START-B PICTURE IS 9(5).
+
+       *> audit trail for reports that only passed because the Problem
+       *> Dampener dropped one or two bad levels
+       01 STRICT-SAFE PICTURE IS 9(1).
+       01 SKIPPED-COUNT PICTURE IS 9(1) VALUE ZERO.
+       01 SKIPPED-POS-1 PICTURE IS 9(5) VALUE ZERO.
+       01 SKIPPED-VAL-1 PICTURE IS 9(5) VALUE ZERO.
+       01 SKIPPED-POS-2 PICTURE IS 9(5) VALUE ZERO.
+       01 SKIPPED-VAL-2 PICTURE IS 9(5) VALUE ZERO.
+
+       01 PENDING-LINE PICTURE IS X(3200).
+       01 PENDING-SWITCH PICTURE IS X(01) VALUE 'N'.
+           88 PENDING-ACTIVE VALUE 'Y'.
+           88 PENDING-INACTIVE VALUE 'N'.
+
+       *> set when a physical IFILE line is longer than FILE-LINE and
+       *> LINE SEQUENTIAL hands the excess back as one or more further
+       *> reads (status 06); those continuation reads are discarded
+       *> rather than counted as extra fabricated reports
+       01 IFILE-CONTINUATION-SWITCH PICTURE IS X(01) VALUE 'N'.
+           88 IFILE-CONTINUATION-ACTIVE VALUE 'Y'.
+           88 IFILE-CONTINUATION-INACTIVE VALUE 'N'.
+
+       *> tracks whether IFILE actually opened for the file currently
+       *> being processed, so a skipped file doesn't get a trend record
+       *> indistinguishable from a clean empty run
+       01 IFILE-OPEN-SWITCH PICTURE IS X(01) VALUE 'Y'.
+           88 IFILE-OPENED-OK VALUE 'Y'.
+           88 IFILE-OPEN-FAILED VALUE 'N'.
+       01 EXCEPTION-FILE-OPEN-SWITCH PICTURE IS X(01) VALUE 'Y'.
+           88 EXCEPTION-FILE-OPENED-OK VALUE 'Y'.
+           88 EXCEPTION-FILE-OPEN-FAILED VALUE 'N'.
+       01 AUDIT-FILE-OPEN-SWITCH PICTURE IS X(01) VALUE 'Y'.
+           88 AUDIT-FILE-OPENED-OK VALUE 'Y'.
+           88 AUDIT-FILE-OPEN-FAILED VALUE 'N'.
+
+       *> set while -RESTART is fast-forwarding past lines already
+       *> accounted for in the restored checkpoint totals, so a truncated
+       *> line in that already-counted span isn't logged/counted a second
+       *> time on the resumed run
+       01 FAST-FORWARD-SWITCH PICTURE IS X(01) VALUE 'N'.
+           88 FAST-FORWARD-ACTIVE VALUE 'Y'.
+           88 FAST-FORWARD-INACTIVE VALUE 'N'.
+
+       *> counts how many named IFILEs actually opened this run, so a run
+       *> where every file failed to open (or a bad manifest expanded to
+       *> none) can be told apart from a run where every opened file was
+       *> genuinely all-safe
+       01 GRAND-FILES-OPENED PICTURE IS 9(5) VALUE ZERO.
 
 PROCEDURE DIVISION.
-       IF NUMBER-OF-CALL-PARAMETERS NOT EQUAL TO 1 THEN
-           DISPLAY "usage: 02 FILENAME" UPON STDERR
-           MOVE 2 TO RETURN-CODE 
+       IF NUMBER-OF-CALL-PARAMETERS IS LESS THAN 1 THEN
+           DISPLAY "usage: 02 [-RESTART] FILENAME [FILENAME ...] | 02 [-RESTART] @MANIFEST" UPON STDERR
+           MOVE 2 TO RETURN-CODE
            STOP RUN
        END-IF
-   
-       ACCEPT FILENAME FROM COMMAND-LINE
+
+       MOVE NUMBER-OF-CALL-PARAMETERS TO ARG-COUNT
+       MOVE 1 TO ARG-START
+
+       *> a leading '-RESTART' argument tells us to resume every named IFILE
+       *> from its last checkpoint instead of starting over at line 1
+       DISPLAY 1 UPON ARGUMENT-NUMBER
+       ACCEPT ARG-TEXT FROM ARGUMENT-VALUE
+       IF ARG-TEXT IS EQUAL TO '-RESTART' THEN
+           SET RESTART-REQUESTED TO TRUE
+           MOVE 2 TO ARG-START
+       END-IF
+
+       IF ARG-START IS GREATER THAN ARG-COUNT THEN
+           DISPLAY "usage: 02 [-RESTART] FILENAME [FILENAME ...] | 02 [-RESTART] @MANIFEST" UPON STDERR
+           MOVE 2 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       *> a single remaining argument starting with '@' names a manifest
+       *> file: a plain list of IFILE names, one per line, expanded into
+       *> FILE-LIST
+       IF ARG-START IS EQUAL TO ARG-COUNT THEN
+           DISPLAY ARG-START UPON ARGUMENT-NUMBER
+           ACCEPT ARG-TEXT FROM ARGUMENT-VALUE
+           IF ARG-TEXT(1:1) IS EQUAL TO '@' THEN
+               MOVE ARG-TEXT(2:79) TO MANIFEST-FILENAME
+               PERFORM LOAD-MANIFEST
+           ELSE
+               PERFORM ADD-FILE-LIST-ENTRY
+           END-IF
+       ELSE
+           PERFORM VARYING ARG-INDEX FROM ARG-START BY 1 UNTIL ARG-INDEX IS GREATER THAN ARG-COUNT
+               DISPLAY ARG-INDEX UPON ARGUMENT-NUMBER
+               ACCEPT ARG-TEXT FROM ARGUMENT-VALUE
+               PERFORM ADD-FILE-LIST-ENTRY
+           END-PERFORM
+       END-IF
+
+       *> on a -RESTART run, append to the exception/audit trail left by
+       *> the interrupted run instead of truncating the reports it already
+       *> logged before the abend
+       IF RESTART-REQUESTED THEN
+           PERFORM OPEN-EXCEPTION-FILE-EXTEND
+           PERFORM OPEN-AUDIT-FILE-EXTEND
+       ELSE
+           OPEN OUTPUT EXCEPTION-FILE
+           IF EXCEPTION-STATUS IS NOT EQUAL TO '00' THEN
+               DISPLAY 'AOC02: unable to open exception file (status ' EXCEPTION-STATUS '), unsafe-line detail will not be recorded' UPON STDERR
+               SET EXCEPTION-FILE-OPEN-FAILED TO TRUE
+           END-IF
+           OPEN OUTPUT DAMPENER-AUDIT-FILE
+           IF AUDIT-STATUS IS NOT EQUAL TO '00' THEN
+               DISPLAY 'AOC02: unable to open dampener audit file (status ' AUDIT-STATUS '), audit trail will not be recorded' UPON STDERR
+               SET AUDIT-FILE-OPEN-FAILED TO TRUE
+           END-IF
+       END-IF
+       ACCEPT RUN-DATE FROM DATE YYYYMMDD
+       PERFORM OPEN-TREND-FILE
+       PERFORM OPEN-RESTART-FILE
+
+       PERFORM VARYING FL-INDEX FROM 1 BY 1 UNTIL FL-INDEX IS GREATER THAN FL-COUNT
+           MOVE FL-ENTRY(FL-INDEX) TO FILENAME
+           MOVE 0 TO FILE-NSAFE
+           MOVE 0 TO FILE-NSAFE-STRICT
+           MOVE 0 TO TOTAL-REPORTS
+           MOVE 0 TO LINE-NUMBER
+           SET IFILE-OPENED-OK TO TRUE
+           PERFORM PROCESS-ONE-FILE THRU PROCESS-ONE-FILE-EXIT
+           ADD TOTAL-REPORTS TO GRAND-TOTAL-REPORTS
+
+           *> a file that never opened gets no trend record at all, so it
+           *> stays distinguishable from a file that opened and legitimately
+           *> had zero reports
+           IF IFILE-OPENED-OK THEN
+               PERFORM WRITE-TREND-RECORD
+               ADD 1 TO GRAND-FILES-OPENED
+           END-IF
+
+           IF FL-COUNT IS EQUAL TO 1 THEN
+               DISPLAY 'Safe sequences: ' FILE-NSAFE
+               DISPLAY 'Safe sequences (strict, no dampener): ' FILE-NSAFE-STRICT
+           ELSE
+               DISPLAY 'Safe sequences for ' FILENAME ': ' FILE-NSAFE
+               DISPLAY 'Safe sequences for ' FILENAME ' (strict): ' FILE-NSAFE-STRICT
+           END-IF
+
+           ADD FILE-NSAFE TO GRAND-NSAFE
+           ADD FILE-NSAFE-STRICT TO GRAND-NSAFE-STRICT
+       END-PERFORM
+
+       IF FL-COUNT IS GREATER THAN 1 THEN
+           DISPLAY 'Grand total safe sequences: ' GRAND-NSAFE
+           DISPLAY 'Grand total safe sequences (strict): ' GRAND-NSAFE-STRICT
+       END-IF
+
+       IF EXCEPTION-FILE-OPENED-OK THEN
+           CLOSE EXCEPTION-FILE
+       END-IF
+       IF AUDIT-FILE-OPENED-OK THEN
+           CLOSE DAMPENER-AUDIT-FILE
+       END-IF
+       CLOSE TREND-FILE
+       CLOSE RESTART-FILE
+
+       *> severity-coded RETURN-CODE for the job scheduler: 16 when not one
+       *> named IFILE ever opened (a bad manifest, or every FILENAME
+       *> rejected by the runtime) - nothing was actually checked, and
+       *> that must never read as the all-clear RC=0 below; otherwise 0
+       *> when every report came back safe outright, 4 when the only
+       *> unsafe reports were rescued by the Problem Dampener, 8 when
+       *> reports remain unsafe even after dampening
+       IF GRAND-FILES-OPENED IS EQUAL TO ZERO THEN
+           DISPLAY 'AOC02: no input file was successfully opened - nothing was checked' UPON STDERR
+           MOVE 16 TO RETURN-CODE
+       ELSE
+           IF GRAND-NSAFE IS LESS THAN GRAND-TOTAL-REPORTS THEN
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF GRAND-NSAFE-STRICT IS LESS THAN GRAND-NSAFE THEN
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
+       END-IF.
+STOP RUN.
+
+*> opens the indexed trend file for update, creating it on the first run
+OPEN-TREND-FILE.
+       OPEN I-O TREND-FILE
+       IF TREND-STATUS IS NOT EQUAL TO '00' THEN
+           OPEN OUTPUT TREND-FILE
+           CLOSE TREND-FILE
+           OPEN I-O TREND-FILE
+       END-IF.
+
+*> opens the indexed restart/checkpoint file for update, creating it on
+*> the first run
+OPEN-RESTART-FILE.
+       OPEN I-O RESTART-FILE
+       IF RESTART-STATUS IS NOT EQUAL TO '00' THEN
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE
+           OPEN I-O RESTART-FILE
+       END-IF.
+
+*> appends to the exception file for a -RESTART run, falling back to
+*> creating it when it doesn't exist yet (first-ever run, or a log
+*> rotation job that cleared it independently of the checkpoint state)
+OPEN-EXCEPTION-FILE-EXTEND.
+       OPEN EXTEND EXCEPTION-FILE
+       IF EXCEPTION-STATUS IS NOT EQUAL TO '00' THEN
+           OPEN OUTPUT EXCEPTION-FILE
+           IF EXCEPTION-STATUS IS NOT EQUAL TO '00' THEN
+               DISPLAY 'AOC02: unable to open exception file (status ' EXCEPTION-STATUS '), unsafe-line detail will not be recorded' UPON STDERR
+               SET EXCEPTION-FILE-OPEN-FAILED TO TRUE
+           END-IF
+       END-IF.
+
+*> same fallback as OPEN-EXCEPTION-FILE-EXTEND, for the dampener audit file
+OPEN-AUDIT-FILE-EXTEND.
+       OPEN EXTEND DAMPENER-AUDIT-FILE
+       IF AUDIT-STATUS IS NOT EQUAL TO '00' THEN
+           OPEN OUTPUT DAMPENER-AUDIT-FILE
+           IF AUDIT-STATUS IS NOT EQUAL TO '00' THEN
+               DISPLAY 'AOC02: unable to open dampener audit file (status ' AUDIT-STATUS '), audit trail will not be recorded' UPON STDERR
+               SET AUDIT-FILE-OPEN-FAILED TO TRUE
+           END-IF
+       END-IF.
+
+*> adds ARG-TEXT to FILE-LIST, rejecting (and logging to STDERR rather
+*> than silently overrunning the table) once FL-MAX is reached
+ADD-FILE-LIST-ENTRY.
+       IF FL-COUNT IS GREATER THAN OR EQUAL TO FL-MAX THEN
+           DISPLAY 'AOC02: too many input files (max ' FL-MAX '), rejecting: ' ARG-TEXT UPON STDERR
+       ELSE
+           ADD 1 TO FL-COUNT
+           MOVE ARG-TEXT TO FL-ENTRY(FL-COUNT)
+       END-IF.
+
+*> looks up a checkpoint record for the current FILENAME and, if one
+*> exists, restores the running totals and the read position to resume
+*> from; if none exists the file is processed from the top as usual
+LOAD-CHECKPOINT.
+       MOVE ZERO TO SKIP-LINE-NUMBER
+       MOVE FILENAME TO RF-KEY
+       READ RESTART-FILE
+         INVALID KEY
+             CONTINUE
+         NOT INVALID KEY
+             MOVE RF-LINE-NUMBER TO SKIP-LINE-NUMBER
+             MOVE RF-TOTAL-REPORTS TO TOTAL-REPORTS
+             MOVE RF-FILE-NSAFE TO FILE-NSAFE
+             MOVE RF-FILE-NSAFE-STRICT TO FILE-NSAFE-STRICT
+       END-READ.
+
+*> records the current read position and running totals for the file
+*> being processed, so a rerun with -RESTART can pick up from here
+*> instead of reprocessing the file from line 1
+WRITE-CHECKPOINT.
+       MOVE FILENAME TO RF-KEY
+       MOVE LINE-NUMBER TO RF-LINE-NUMBER
+       MOVE TOTAL-REPORTS TO RF-TOTAL-REPORTS
+       MOVE FILE-NSAFE TO RF-FILE-NSAFE
+       MOVE FILE-NSAFE-STRICT TO RF-FILE-NSAFE-STRICT
+
+       WRITE RESTART-RECORD
+         INVALID KEY
+             REWRITE RESTART-RECORD
+       END-WRITE.
+
+*> a file that ran to completion has no further use for its checkpoint;
+*> remove it so a future full (non-restart) run doesn't see stale state
+DELETE-CHECKPOINT.
+       MOVE FILENAME TO RF-KEY
+       DELETE RESTART-FILE RECORD
+         INVALID KEY
+             CONTINUE
+       END-DELETE.
+
+*> appends (or, on a same-day rerun, updates) one keyed trend record per
+*> IFILE processed - the running history used for week/month drift reports
+WRITE-TREND-RECORD.
+       MOVE RUN-DATE TO TR-DATE
+       MOVE FILENAME TO TR-FILENAME
+       MOVE TOTAL-REPORTS TO TR-TOTAL-REPORTS
+       MOVE FILE-NSAFE-STRICT TO TR-NSAFE-STRICT
+       MOVE FILE-NSAFE TO TR-NSAFE-DAMPENED
+
+       WRITE TREND-RECORD
+         INVALID KEY
+             REWRITE TREND-RECORD
+       END-WRITE.
+
+LOAD-MANIFEST.
+       OPEN INPUT MANIFEST-FILE
+       IF MANIFEST-STATUS IS NOT EQUAL TO '00' THEN
+           DISPLAY 'AOC02: unable to open manifest ' MANIFEST-FILENAME ' (status ' MANIFEST-STATUS '), skipping' UPON STDERR
+       ELSE
+           PERFORM UNTIL MANIFEST-EOF
+               READ MANIFEST-FILE
+                 AT END
+                     SET MANIFEST-EOF TO TRUE
+                 NOT AT END
+                     IF MANIFEST-LINE IS NOT EQUAL TO SPACES THEN
+                         MOVE MANIFEST-LINE TO ARG-TEXT
+                         PERFORM ADD-FILE-LIST-ENTRY
+                     END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MANIFEST-FILE
+       END-IF.
+
+PROCESS-ONE-FILE.
        OPEN INPUT IFILE
+       IF IFILE-STATUS IS NOT EQUAL TO '00' THEN
+           DISPLAY 'AOC02: unable to open ' FILENAME ' (status ' IFILE-STATUS '), skipping' UPON STDERR
+           SET IFILE-OPEN-FAILED TO TRUE
+           GO TO PROCESS-ONE-FILE-EXIT
+       END-IF
+
+       MOVE SPACES TO FILE-LINE
+       SET PENDING-INACTIVE TO TRUE
+       MOVE ZERO TO SKIP-LINE-NUMBER
+
+       *> the tolerance band defaults to the original hardcoded limits unless
+       *> overridden by a TOL control record on the first line of the IFILE
+       MOVE 1 TO MIN-STEP
+       MOVE 3 TO MAX-STEP
+       MOVE 1 TO DAMPEN-LEVELS
+
+       IF RESTART-REQUESTED THEN
+           PERFORM LOAD-CHECKPOINT
+       END-IF
+
+       PERFORM READ-GENUINE-LINE THRU READ-GENUINE-LINE-EXIT
+       IF NOT EOF THEN
+           IF FILE-LINE(1:4) IS EQUAL TO 'TOL ' THEN
+               PERFORM PARSE-TOLERANCE-RECORD
+           ELSE
+               MOVE FILE-LINE TO PENDING-LINE
+               SET PENDING-ACTIVE TO TRUE
+           END-IF
+       END-IF
+
+       *> fast-forward past the report lines already accounted for in the
+       *> totals LOAD-CHECKPOINT just restored, without recounting them -
+       *> FAST-FORWARD-ACTIVE keeps a truncated line in this already-
+       *> counted span from being logged/counted again on the resume
+       SET FAST-FORWARD-ACTIVE TO TRUE
+       PERFORM UNTIL EOF OR LINE-NUMBER IS GREATER THAN OR EQUAL TO SKIP-LINE-NUMBER
+            IF PENDING-ACTIVE THEN
+                SET PENDING-INACTIVE TO TRUE
+                ADD 1 TO LINE-NUMBER
+            ELSE
+                PERFORM READ-GENUINE-LINE THRU READ-GENUINE-LINE-EXIT
+                IF NOT EOF THEN
+                    ADD 1 TO LINE-NUMBER
+                END-IF
+            END-IF
+       END-PERFORM
+       SET FAST-FORWARD-INACTIVE TO TRUE
 
        PERFORM UNTIL EOF
-            MOVE 0 TO VAL-COUNT
-            MOVE 0 TO SAFE
-
-            READ IFILE
-              AT END
-                   SET EOF TO TRUE
-              NOT AT END
-                   PERFORM UNTIL FILE-LINE IS EQUAL TO SPACES OR VAL-COUNT IS GREATER THAN 100
-                           *> adorable COBOL magic: replace the first space with '@'
-                           INSPECT FILE-LINE REPLACING FIRST SPACE BY '@' 
-
-                           *> now read the current number and put the rest of the line back
-                           UNSTRING FILE-LINE DELIMITED BY '@' INTO VAL FILE-LINE
-
-                           ADD 1 TO VAL-COUNT
-                           MOVE VAL TO VAL-ELEM(VAL-COUNT)
-                           MOVE ZERO TO VAL
-                   END-PERFORM
+            IF PENDING-ACTIVE THEN
+                MOVE PENDING-LINE TO FILE-LINE
+                SET PENDING-INACTIVE TO TRUE
+                ADD 1 TO LINE-NUMBER
+                PERFORM CHECK-ONE-LINE THRU CHECK-ONE-LINE-EXIT
+            ELSE
+                PERFORM READ-GENUINE-LINE THRU READ-GENUINE-LINE-EXIT
+                IF NOT EOF THEN
+                    ADD 1 TO LINE-NUMBER
+                    PERFORM CHECK-ONE-LINE THRU CHECK-ONE-LINE-EXIT
+                END-IF
+            END-IF
 
-                   *> first try to find a safe sequence without skipping any number
-                   PERFORM VARYING N FROM 1 BY 1 UNTIL N IS GREATER THAN VAL-COUNT
-                           MOVE VAL-ELEM(N) TO VAL
-
-                           IF N IS GREATER THAN 1
-
-                               COMPUTE DISTANCE = FUNCTION ABS(VAL - PREV)
-
-                               *> first test: if distance is zero or greater than 3, the sequence is not safe
-                               IF DISTANCE IS EQUAL TO ZERO OR DISTANCE IS GREATER THAN 3 THEN
-                                   EXIT PERFORM
-                               END-IF
-          
-                               *> if N is 2, then we have to set the direction, too.
-                               IF N IS EQUAL TO 2 THEN
-                                   IF VAL < PREV THEN
-                                       MOVE 1 TO GOING-DOWN
-                                   ELSE
-                                       MOVE 0 TO GOING-DOWN
-                                   END-IF
-                               ELSE
-                                   *> we're at the third number or later, so we also have to check that we're still going 
-                                   *> the right way
-                                   IF GOING-DOWN IS EQUAL TO 1 AND VAL > PREV OR GOING-DOWN IS EQUAL TO 0 AND VAL < PREV THEN
-                                       EXIT PERFORM
-                                   END-IF
-                               END-IF
+            IF NOT EOF THEN
+                COMPUTE CHECKPOINT-REMAINDER = FUNCTION MOD(LINE-NUMBER, CHECKPOINT-INTERVAL)
+                IF CHECKPOINT-REMAINDER IS EQUAL TO ZERO THEN
+                    PERFORM WRITE-CHECKPOINT
+                END-IF
+            END-IF
+       END-PERFORM
+
+       PERFORM DELETE-CHECKPOINT
+
+       CLOSE IFILE.
+
+PROCESS-ONE-FILE-EXIT.
+       EXIT.
+
+*> reads the next genuine physical line from IFILE into FILE-LINE. A
+*> physical line longer than FILE-LINE comes back from LINE SEQUENTIAL
+*> as a truncated record (status 06) followed by one or more further
+*> reads carrying the leftover; those continuation reads are silently
+*> discarded here instead of being handed to the caller as extra
+*> fabricated report lines. LINE-NUMBER is left untouched - the caller
+*> advances it, exactly as it did before this paragraph existed.
+READ-GENUINE-LINE.
+       SET IFILE-CONTINUATION-INACTIVE TO TRUE
+       PERFORM UNTIL EOF
+           READ IFILE
+             AT END
+                 SET EOF TO TRUE
+             NOT AT END
+                 IF IFILE-STATUS IS EQUAL TO '06' THEN
+                     IF IFILE-CONTINUATION-INACTIVE THEN
+                         PERFORM LOG-TRUNCATED-LINE
+                         SET IFILE-CONTINUATION-ACTIVE TO TRUE
+                     END-IF
+                 ELSE
+                     IF IFILE-CONTINUATION-ACTIVE THEN
+                         SET IFILE-CONTINUATION-INACTIVE TO TRUE
+                     ELSE
+                         EXIT PERFORM
+                     END-IF
+                 END-IF
+           END-READ
+       END-PERFORM.
+
+READ-GENUINE-LINE-EXIT.
+       EXIT.
+
+*> logs the one exception record for an over-length physical line, no
+*> matter how many further reads it takes LINE SEQUENTIAL to hand back
+*> the rest of it; LINE-NUMBER is bumped only for the duration of the
+*> WRITE so the exception carries the right line number, then restored
+*> so the caller's own increment still lands on the next genuine line.
+*> during a -RESTART fast-forward pass this line was already logged and
+*> counted on the run that wrote the checkpoint, so it is silently
+*> discarded here instead of being logged/counted a second time
+LOG-TRUNCATED-LINE.
+       IF FAST-FORWARD-INACTIVE THEN
+           ADD 1 TO TOTAL-REPORTS
+           ADD 1 TO LINE-NUMBER
+           MOVE 'LINE TOO LONG' TO FAIL-REASON
+           MOVE ZERO TO FAIL-POS-1
+           MOVE ZERO TO FAIL-POS-2
+           MOVE ZERO TO FAIL-VAL-1
+           MOVE ZERO TO FAIL-VAL-2
+           MOVE ZERO TO VAL-COUNT
+           PERFORM WRITE-EXCEPTION-RECORD
+           SUBTRACT 1 FROM LINE-NUMBER
+       END-IF.
+
+*> parses a leading 'TOL mmmmm MMMMM dd' control record into MIN-STEP/
+*> MAX-STEP and, when present, the Problem Dampener level count DAMPEN-LEVELS
+PARSE-TOLERANCE-RECORD.
+       MOVE FILE-LINE(5:5) TO MIN-STEP
+       MOVE FILE-LINE(11:5) TO MAX-STEP
+
+       *> a transposed or zero-width band (MIN-STEP at or above MAX-STEP)
+       *> would make DISTANCE fail the MIN/MAX test for every reading,
+       *> flagging every multi-reading report unsafe with no diagnostic
+       *> anywhere; rejected and logged to STDERR the same way an
+       *> out-of-range DAMPEN-LEVELS is below, falling back to 1/3
+       IF MIN-STEP IS EQUAL TO ZERO OR MAX-STEP IS EQUAL TO ZERO
+               OR MIN-STEP IS GREATER THAN MAX-STEP THEN
+           DISPLAY 'AOC02: invalid TOL band ' MIN-STEP '/' MAX-STEP ' for ' FILENAME ', defaulting to 1/3' UPON STDERR
+           MOVE 1 TO MIN-STEP
+           MOVE 3 TO MAX-STEP
+       END-IF
+
+       MOVE FILE-LINE(17:2) TO DL-TEXT
+       IF DL-TEXT IS EQUAL TO SPACES THEN
+           MOVE 1 TO DAMPEN-LEVELS
+       ELSE
+           MOVE DL-TEXT TO DAMPEN-LEVELS
+       END-IF
+
+       *> DAMPEN-LEVELS only means anything as 0 (dampener off), 1 (the
+       *> original single-skip behavior) or 2 (the double-skip pass); an
+       *> out-of-range control record value is rejected and logged to
+       *> STDERR, the same way ADD-FILE-LIST-ENTRY rejects a FILE-LIST
+       *> overflow, rather than silently behaving as if it had been 2
+       IF DAMPEN-LEVELS IS GREATER THAN 2 THEN
+           DISPLAY 'AOC02: invalid TOL dampener level ' DL-TEXT ' for ' FILENAME ', defaulting to 1' UPON STDERR
+           MOVE 1 TO DAMPEN-LEVELS
+       END-IF.
+
+CHECK-ONE-LINE.
+       ADD 1 TO TOTAL-REPORTS
+       MOVE 0 TO VAL-COUNT
+       MOVE 0 TO SAFE
+       MOVE SPACES TO FAIL-REASON
+
+       PERFORM UNTIL FILE-LINE IS EQUAL TO SPACES OR VAL-COUNT IS GREATER THAN OR EQUAL TO MAX-READINGS
+               *> adorable COBOL magic: replace the first space with '@'
+               INSPECT FILE-LINE REPLACING FIRST SPACE BY '@'
+
+               *> now read the current number and put the rest of the line back
+               UNSTRING FILE-LINE DELIMITED BY '@' INTO VAL FILE-LINE
+
+               ADD 1 TO VAL-COUNT
+               MOVE VAL TO VAL-ELEM(VAL-COUNT)
+               MOVE ZERO TO VAL
+       END-PERFORM
+
+       *> if readings remain once MAX-READINGS has been filled, reject and
+       *> log the line instead of silently truncating it
+       IF FILE-LINE IS NOT EQUAL TO SPACES THEN
+           MOVE 'TOO MANY READINGS' TO FAIL-REASON
+           MOVE ZERO TO FAIL-POS-1
+           MOVE ZERO TO FAIL-POS-2
+           MOVE ZERO TO FAIL-VAL-1
+           MOVE ZERO TO FAIL-VAL-2
+           PERFORM WRITE-EXCEPTION-RECORD
+           GO TO CHECK-ONE-LINE-EXIT
+       END-IF
+
+       *> first try to find a safe sequence without skipping any number
+       PERFORM VARYING N FROM 1 BY 1 UNTIL N IS GREATER THAN VAL-COUNT
+               MOVE VAL-ELEM(N) TO VAL
+
+               IF N IS GREATER THAN 1
+
+                   COMPUTE DISTANCE = FUNCTION ABS(VAL - PREV)
+
+                   *> first test: if distance is at or below the minimum, or above the maximum, the sequence is not safe
+                   IF DISTANCE IS LESS THAN MIN-STEP OR DISTANCE IS GREATER THAN MAX-STEP THEN
+                       IF FAIL-REASON IS EQUAL TO SPACES
+                           IF DISTANCE IS LESS THAN MIN-STEP THEN
+                               MOVE 'DISTANCE TOO SMALL' TO FAIL-REASON
+                           ELSE
+                               MOVE 'DISTANCE TOO LARGE' TO FAIL-REASON
+                           END-IF
+                           MOVE N TO FAIL-POS-2
+                           COMPUTE FAIL-POS-1 = N - 1
+                           MOVE VAL TO FAIL-VAL-2
+                           MOVE PREV TO FAIL-VAL-1
+                       END-IF
+                       EXIT PERFORM
+                   END-IF
+
+                   *> if N is 2, then we have to set the direction, too.
+                   IF N IS EQUAL TO 2 THEN
+                       IF VAL < PREV THEN
+                           MOVE 1 TO GOING-DOWN
+                       ELSE
+                           MOVE 0 TO GOING-DOWN
+                       END-IF
+                   ELSE
+                       *> we're at the third number or later, so we also have to check that we're still going
+                       *> the right way
+                       IF GOING-DOWN IS EQUAL TO 1 AND VAL > PREV OR GOING-DOWN IS EQUAL TO 0 AND VAL < PREV THEN
+                           IF FAIL-REASON IS EQUAL TO SPACES
+                               MOVE 'DIRECTION CHANGE' TO FAIL-REASON
+                               MOVE N TO FAIL-POS-2
+                               COMPUTE FAIL-POS-1 = N - 1
+                               MOVE VAL TO FAIL-VAL-2
+                               MOVE PREV TO FAIL-VAL-1
                            END-IF
+                           EXIT PERFORM
+                       END-IF
+                   END-IF
+               END-IF
 
-                           MOVE VAL TO PREV
-                  END-PERFORM
-
-                  IF N IS GREATER THAN VAL-COUNT THEN
-                      *> if we're here, it means that the PERFORM VARYING N loop has finished without hitting any
-                      *> check, so the sequence is safe
-                      MOVE 1 TO SAFE 
-                  END-IF
-
-                   *> just bruteforce it, who cares
-                   PERFORM VARYING SKIPPING FROM 1 BY 1 UNTIL SKIPPING IS GREATER THAN VAL-COUNT OR SAFE IS EQUAL TO 1
-                             MOVE 1 TO COUNTER
-
-                             PERFORM VARYING N FROM 1 BY 1 UNTIL N IS GREATER THAN VAL-COUNT
-                                  *> pretend that SKIPPING is not there
-                                  IF N IS NOT EQUAL TO SKIPPING THEN
-                                      MOVE VAL-ELEM(N) TO VAL
-
-                                      IF COUNTER IS GREATER THAN 1
-
-                                          COMPUTE DISTANCE = FUNCTION ABS(VAL - PREV)
-
-                                          *> first test: if distance is zero or greater than 3, the sequence is not safe
-                                          IF DISTANCE IS EQUAL TO ZERO OR DISTANCE IS GREATER THAN 3 THEN
-                                              EXIT PERFORM
-                                          END-IF
-                     
-                                          *> if COUNTER is 2, then we have to set the direction, too.
-                                          IF COUNTER IS EQUAL TO 2 THEN
-                                              IF VAL < PREV THEN
-                                                  MOVE 1 TO GOING-DOWN
-                                              ELSE
-                                                  MOVE 0 TO GOING-DOWN
-                                              END-IF
-                                          ELSE
-                                              *> we're at the third number or later, so we also have to check that we're still going 
-                                              *> the right way
-                                              IF GOING-DOWN IS EQUAL TO 1 AND VAL > PREV OR GOING-DOWN IS EQUAL TO 0 AND VAL < PREV THEN
-                                                  EXIT PERFORM
-                                              END-IF
-                                          END-IF
+               MOVE VAL TO PREV
+      END-PERFORM
+
+      IF N IS GREATER THAN VAL-COUNT THEN
+          *> if we're here, it means that the PERFORM VARYING N loop has finished without hitting any
+          *> check, so the sequence is safe
+          MOVE 1 TO SAFE
+      END-IF
+
+      MOVE SAFE TO STRICT-SAFE
+      ADD STRICT-SAFE TO FILE-NSAFE-STRICT
+      MOVE ZERO TO SKIPPED-COUNT
+      MOVE ZERO TO SKIPPED-POS-1
+      MOVE ZERO TO SKIPPED-VAL-1
+      MOVE ZERO TO SKIPPED-POS-2
+      MOVE ZERO TO SKIPPED-VAL-2
+
+       *> just bruteforce it, who cares - try dropping a single bad level
+       *>
+       *> cost note: this single-skip pass is O(VAL-COUNT**2), and the
+       *> double-skip pass below is O(VAL-COUNT**3); both are bounded by
+       *> MAX-READINGS (currently 500), so one unsafe line's worst case is
+       *> a fixed, known cost regardless of how large the IFILE around it
+       *> is - it does not grow with request 008's checkpointed batch
+       *> size, only with how many readings a single report line carries.
+       *> Left as a bruteforce scan rather than an early-exit-optimized
+       *> one because unsafe lines needing the 2-level dampener are rare
+       *> in practice and MAX-READINGS caps the damage; revisit if a
+       *> production file ever runs with DAMPEN-LEVELS=2 and lines
+       *> routinely near 500 readings.
+       IF SAFE IS EQUAL TO ZERO AND DAMPEN-LEVELS IS GREATER THAN ZERO THEN
+           PERFORM VARYING SKIPPING FROM 1 BY 1 UNTIL SKIPPING IS GREATER THAN VAL-COUNT OR SAFE IS EQUAL TO 1
+                     MOVE 1 TO COUNTER
+
+                     PERFORM VARYING N FROM 1 BY 1 UNTIL N IS GREATER THAN VAL-COUNT
+                          *> pretend that SKIPPING is not there
+                          IF N IS NOT EQUAL TO SKIPPING THEN
+                              MOVE VAL-ELEM(N) TO VAL
+
+                              IF COUNTER IS GREATER THAN 1
+
+                                  COMPUTE DISTANCE = FUNCTION ABS(VAL - PREV)
+
+                                  *> first test: if distance is at or below the minimum, or above the maximum, the sequence is not safe
+                                  IF DISTANCE IS LESS THAN MIN-STEP OR DISTANCE IS GREATER THAN MAX-STEP THEN
+                                      EXIT PERFORM
+                                  END-IF
+
+                                  *> if COUNTER is 2, then we have to set the direction, too.
+                                  IF COUNTER IS EQUAL TO 2 THEN
+                                      IF VAL < PREV THEN
+                                          MOVE 1 TO GOING-DOWN
+                                      ELSE
+                                          MOVE 0 TO GOING-DOWN
                                       END-IF
+                                  ELSE
+                                      *> we're at the third number or later, so we also have to check that we're still going
+                                      *> the right way
+                                      IF GOING-DOWN IS EQUAL TO 1 AND VAL > PREV OR GOING-DOWN IS EQUAL TO 0 AND VAL < PREV THEN
+                                          EXIT PERFORM
+                                      END-IF
+                                  END-IF
+                              END-IF
+
+                              ADD 1 TO COUNTER
+                              MOVE VAL TO PREV
+                         END-IF
+                     END-PERFORM
+
+                     IF N IS GREATER THAN VAL-COUNT THEN
+                         *> if we're here, it means that the PERFORM VARYING N loop has finished without hitting any
+                         *> check, so the sequence is safe
+                         MOVE 1 TO SAFE
+                         MOVE 1 TO SKIPPED-COUNT
+                         MOVE SKIPPING TO SKIPPED-POS-1
+                         MOVE VAL-ELEM(SKIPPING) TO SKIPPED-VAL-1
+                     END-IF
+
+            END-PERFORM
+       END-IF
+
+       *> for noisier instrumentation, the control record may raise the
+       *> Problem Dampener ceiling to 2: try every pair of dropped levels
+       IF SAFE IS EQUAL TO ZERO AND DAMPEN-LEVELS IS GREATER THAN 1 THEN
+           PERFORM VARYING SKIP-A FROM 1 BY 1 UNTIL SKIP-A IS GREATER THAN VAL-COUNT OR SAFE IS EQUAL TO 1
+               COMPUTE START-B = SKIP-A + 1
+               PERFORM VARYING SKIP-B FROM START-B BY 1 UNTIL SKIP-B IS GREATER THAN VAL-COUNT OR SAFE IS EQUAL TO 1
+                   MOVE 1 TO COUNTER
+
+                   PERFORM VARYING N FROM 1 BY 1 UNTIL N IS GREATER THAN VAL-COUNT
+                        *> pretend that neither SKIP-A nor SKIP-B is there
+                        IF N IS NOT EQUAL TO SKIP-A AND N IS NOT EQUAL TO SKIP-B THEN
+                            MOVE VAL-ELEM(N) TO VAL
+
+                            IF COUNTER IS GREATER THAN 1
+
+                                COMPUTE DISTANCE = FUNCTION ABS(VAL - PREV)
+
+                                *> first test: if distance is at or below the minimum, or above the maximum, the sequence is not safe
+                                IF DISTANCE IS LESS THAN MIN-STEP OR DISTANCE IS GREATER THAN MAX-STEP THEN
+                                    EXIT PERFORM
+                                END-IF
 
-                                      ADD 1 TO COUNTER
-                                      MOVE VAL TO PREV
-                                 END-IF
-                             END-PERFORM
-
-                             IF N IS GREATER THAN VAL-COUNT THEN
-                                 *> if we're here, it means that the PERFORM VARYING N loop has finished without hitting any
-                                 *> check, so the sequence is safe
-                                 MOVE 1 TO SAFE 
-                             END-IF
-
-                    END-PERFORM
-                   
-                    ADD SAFE TO NSAFE
-            END-READ
+                                *> if COUNTER is 2, then we have to set the direction, too.
+                                IF COUNTER IS EQUAL TO 2 THEN
+                                    IF VAL < PREV THEN
+                                        MOVE 1 TO GOING-DOWN
+                                    ELSE
+                                        MOVE 0 TO GOING-DOWN
+                                    END-IF
+                                ELSE
+                                    *> we're at the third number or later, so we also have to check that we're still going
+                                    *> the right way
+                                    IF GOING-DOWN IS EQUAL TO 1 AND VAL > PREV OR GOING-DOWN IS EQUAL TO 0 AND VAL < PREV THEN
+                                        EXIT PERFORM
+                                    END-IF
+                                END-IF
+                            END-IF
+
+                            ADD 1 TO COUNTER
+                            MOVE VAL TO PREV
+                       END-IF
+                   END-PERFORM
+
+                   IF N IS GREATER THAN VAL-COUNT THEN
+                       *> if we're here, it means that the PERFORM VARYING N loop has finished without hitting any
+                       *> check, so the sequence is safe
+                       MOVE 1 TO SAFE
+                       MOVE 2 TO SKIPPED-COUNT
+                       MOVE SKIP-A TO SKIPPED-POS-1
+                       MOVE VAL-ELEM(SKIP-A) TO SKIPPED-VAL-1
+                       MOVE SKIP-B TO SKIPPED-POS-2
+                       MOVE VAL-ELEM(SKIP-B) TO SKIPPED-VAL-2
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+       END-IF
+
+        IF SAFE IS EQUAL TO ZERO THEN
+            PERFORM WRITE-EXCEPTION-RECORD
+        ELSE
+            IF STRICT-SAFE IS EQUAL TO ZERO THEN
+                PERFORM WRITE-AUDIT-RECORD
+            END-IF
+        END-IF
+
+        ADD SAFE TO FILE-NSAFE.
+
+CHECK-ONE-LINE-EXIT.
+       EXIT.
+
+WRITE-EXCEPTION-RECORD.
+       INITIALIZE EXCEPTION-LINE
+       MOVE 'UNSAFE LINE' TO EXL-LABEL
+       MOVE ' FILE:' TO EXL-LIT-FILE
+       MOVE FILENAME TO EXL-SOURCE
+       MOVE '  LINE:' TO EXL-LIT-LINE
+       MOVE LINE-NUMBER TO EXL-LINE-NO
+       MOVE '  REASON:' TO EXL-LIT-REASON
+       MOVE FAIL-REASON TO EXL-REASON
+       MOVE ' POS1:' TO EXL-LIT-POS1
+       MOVE FAIL-POS-1 TO EXL-POS-1
+       MOVE ' VAL1:' TO EXL-LIT-VAL1
+       MOVE FAIL-VAL-1 TO EXL-VAL-1
+       MOVE ' POS2:' TO EXL-LIT-POS2
+       MOVE FAIL-POS-2 TO EXL-POS-2
+       MOVE ' VAL2:' TO EXL-LIT-VAL2
+       MOVE FAIL-VAL-2 TO EXL-VAL-2
+       MOVE ' VALUES:' TO EXL-LIT-VALUES
+
+       MOVE SPACES TO EXL-VALUES
+       MOVE 1 TO DUMP-PTR
+       PERFORM VARYING N FROM 1 BY 1 UNTIL N IS GREATER THAN VAL-COUNT
+           MOVE VAL-ELEM(N) TO DUMP-NUM
+           STRING FUNCTION TRIM(DUMP-NUM) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+               INTO EXL-VALUES
+               WITH POINTER DUMP-PTR
+               ON OVERFLOW
+                   DISPLAY 'AOC02: value dump truncated for ' FILENAME ' line ' LINE-NUMBER UPON STDERR
+           END-STRING
        END-PERFORM
 
-       DISPLAY 'Safe sequences: ' NSAFE
+       IF EXCEPTION-FILE-OPENED-OK THEN
+           WRITE EXCEPTION-LINE
+       END-IF.
 
-       CLOSE IFILE.
-EXIT PROGRAM.
+WRITE-AUDIT-RECORD.
+       INITIALIZE DAMPENER-AUDIT-LINE
+       MOVE 'DAMPENED OK' TO DAL-LABEL
+       MOVE ' FILE:' TO DAL-LIT-FILE
+       MOVE FILENAME TO DAL-SOURCE
+       MOVE '  LINE:' TO DAL-LIT-LINE
+       MOVE LINE-NUMBER TO DAL-LINE-NO
+       MOVE ' DROPPED:' TO DAL-LIT-DROPPED
+       MOVE SKIPPED-COUNT TO DAL-DROPPED
+       MOVE ' POS1:' TO DAL-LIT-POS1
+       MOVE SKIPPED-POS-1 TO DAL-POS-1
+       MOVE ' VAL1:' TO DAL-LIT-VAL1
+       MOVE SKIPPED-VAL-1 TO DAL-VAL-1
+       MOVE ' POS2:' TO DAL-LIT-POS2
+       MOVE SKIPPED-POS-2 TO DAL-POS-2
+       MOVE ' VAL2:' TO DAL-LIT-VAL2
+       MOVE SKIPPED-VAL-2 TO DAL-VAL-2
+
+       IF AUDIT-FILE-OPENED-OK THEN
+           WRITE DAMPENER-AUDIT-LINE
+       END-IF.
